@@ -0,0 +1,6 @@
+       01 REG-REJEITO.
+           05 REJ-FRASE                PIC X(30).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 REJ-CODIGO-MOTIVO        PIC X(2).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 REJ-DESCRICAO-MOTIVO     PIC X(30).
