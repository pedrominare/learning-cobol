@@ -0,0 +1,7 @@
+       01 REG-EXCECAO.
+           05 EXC-FRASE                 PIC X(14).
+           05 FILLER                    PIC X(1)  VALUE SPACE.
+           05 EXC-PALAVRA               PIC X(14).
+           05 FILLER                    PIC X(1)  VALUE SPACE.
+           05 EXC-DESCRICAO             PIC X(30)
+               VALUE "PALAVRA NAO RECONHECIDA".
