@@ -0,0 +1,10 @@
+       01 REG-CHECKPOINT.
+           05 CKP-ULTIMO-REGISTRO      PIC 9(8).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 CKP-QTD-CONVERTIDAS      PIC 9(7).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 CKP-QTD-REJEITADAS       PIC 9(7).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 CKP-NUMERO-PAGINA        PIC 9(3).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 CKP-DATA-HORA            PIC X(21).
