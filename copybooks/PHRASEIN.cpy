@@ -0,0 +1,2 @@
+       01 PHRASE-IN-RECORD.
+           05 FRASE-IN                 PIC X(30).
