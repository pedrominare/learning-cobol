@@ -0,0 +1,2 @@
+       01 REG-DICIONARIO.
+           05 DIC-PALAVRA               PIC X(14).
