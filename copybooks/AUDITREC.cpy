@@ -0,0 +1,8 @@
+       01 REG-AUDITORIA.
+           05 AUD-DATA-HORA            PIC X(21).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 AUD-FRASE-ANTES          PIC X(14).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 AUD-FRASE-DEPOIS         PIC X(14).
+           05 FILLER                   PIC X(1)  VALUE SPACE.
+           05 AUD-CONVERTIDA           PIC X(3).
