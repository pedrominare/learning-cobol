@@ -0,0 +1,7 @@
+       01 REGRA-CONVERSAO.
+           05 RC-CODIGO                PIC X(6).
+           05 RC-TAMANHO                PIC 9(1).
+           05 RC-DE                    PIC X(4).
+           05 RC-PARA                  PIC X(4).
+           05 RC-ATIVA                 PIC X(1).
+               88 RC-REGRA-ATIVA       VALUE "S".
