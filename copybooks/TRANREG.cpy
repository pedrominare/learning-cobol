@@ -0,0 +1,9 @@
+       01 REG-TRANSACAO.
+           05 TR-ACAO                  PIC X(1).
+               88 TR-INCLUIR           VALUE "A".
+               88 TR-ALTERAR           VALUE "C".
+               88 TR-DESATIVAR         VALUE "D".
+           05 TR-CODIGO                PIC X(6).
+           05 TR-TAMANHO               PIC 9(1).
+           05 TR-DE                    PIC X(4).
+           05 TR-PARA                  PIC X(4).
