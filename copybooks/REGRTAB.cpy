@@ -0,0 +1,7 @@
+       01 TABREGRA-REC.
+           05 TABREGRA-QTD             PIC 9(3).
+           05 TABREGRA-ITEM OCCURS 50 TIMES
+                   INDEXED BY TABREGRA-IDX.
+               10 TABREGRA-TAMANHO     PIC 9(1).
+               10 TABREGRA-DE          PIC X(4).
+               10 TABREGRA-PARA        PIC X(4).
