@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConverterCaso.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-FRASE                     PIC X(14).
+
+       COPY REGRTAB
+           REPLACING TABREGRA-REC     BY LK-TABELA-REGRAS
+                     TABREGRA-QTD     BY LK-QTD-REGRAS
+                     TABREGRA-ITEM    BY LK-REGRA
+                     TABREGRA-IDX     BY LK-IDX-REGRA
+                     TABREGRA-TAMANHO BY LK-REGRA-TAMANHO
+                     TABREGRA-DE      BY LK-REGRA-DE
+                     TABREGRA-PARA    BY LK-REGRA-PARA.
+
+       PROCEDURE DIVISION USING LK-FRASE, LK-TABELA-REGRAS.
+       0000-PRINCIPAL.
+           PERFORM VARYING LK-IDX-REGRA FROM 1 BY 1
+                   UNTIL LK-IDX-REGRA > LK-QTD-REGRAS
+               INSPECT LK-FRASE
+                   CONVERTING
+                       LK-REGRA-DE   (LK-IDX-REGRA)
+                           (1:LK-REGRA-TAMANHO (LK-IDX-REGRA))
+                   TO LK-REGRA-PARA (LK-IDX-REGRA)
+                           (1:LK-REGRA-TAMANHO (LK-IDX-REGRA))
+                   AFTER INITIAL " "
+           END-PERFORM
+           GOBACK.
