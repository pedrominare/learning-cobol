@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ManterRegrasConversao.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-REGRAS-MESTRE ASSIGN TO "REGRAMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-CODIGO
+               FILE STATUS IS WS-STATUS-MESTRE.
+
+           SELECT ARQ-TRANSACOES ASSIGN TO "REGRATXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRANSACOES.
+
+           SELECT ARQ-REGRAS-EXTRATO ASSIGN TO "REGRAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXTRATO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-REGRAS-MESTRE
+           RECORDING MODE IS F.
+       COPY CONVRULE.
+
+       FD  ARQ-TRANSACOES
+           RECORDING MODE IS F.
+       COPY TRANREG.
+
+       FD  ARQ-REGRAS-EXTRATO
+           RECORDING MODE IS F.
+       COPY CONVRULE
+           REPLACING REGRA-CONVERSAO BY REG-EXTRATO
+                     RC-CODIGO       BY EXT-CODIGO
+                     RC-TAMANHO      BY EXT-TAMANHO
+                     RC-DE           BY EXT-DE
+                     RC-PARA         BY EXT-PARA
+                     RC-ATIVA        BY EXT-ATIVA
+                     RC-REGRA-ATIVA  BY EXT-REGRA-ATIVA.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-MESTRE             PIC X(2).
+       01 WS-STATUS-TRANSACOES         PIC X(2).
+       01 WS-STATUS-EXTRATO            PIC X(2).
+       01 WS-FIM-TRANSACOES            PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO-TRANSACOES   VALUE "S".
+       01 WS-FIM-MESTRE                PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO-MESTRE       VALUE "S".
+
+       01 WS-CONTADORES-MANUT.
+           05 WS-QTD-INCLUIDAS         PIC 9(5) VALUE ZERO.
+           05 WS-QTD-ALTERADAS         PIC 9(5) VALUE ZERO.
+           05 WS-QTD-DESATIVADAS       PIC 9(5) VALUE ZERO.
+           05 WS-QTD-REJEITADAS-MANUT  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESSAR-TRANSACAO
+               UNTIL FIM-ARQUIVO-TRANSACOES
+           PERFORM 9000-FIM
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN I-O ARQ-REGRAS-MESTRE
+           IF WS-STATUS-MESTRE NOT = "00"
+                   AND WS-STATUS-MESTRE NOT = "05"
+               DISPLAY "ERRO AO ABRIR REGRAMST - STATUS: "
+                   WS-STATUS-MESTRE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT ARQ-TRANSACOES
+           IF WS-STATUS-TRANSACOES NOT = "00"
+               DISPLAY "ERRO AO ABRIR REGRATXN - STATUS: "
+                   WS-STATUS-TRANSACOES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-LER-TRANSACAO.
+
+       1100-LER-TRANSACAO.
+           READ ARQ-TRANSACOES
+               AT END
+                   SET FIM-ARQUIVO-TRANSACOES TO TRUE
+           END-READ.
+
+       2000-PROCESSAR-TRANSACAO.
+           EVALUATE TRUE
+               WHEN TR-INCLUIR
+                   PERFORM 2100-INCLUIR-REGRA
+               WHEN TR-ALTERAR
+                   PERFORM 2200-ALTERAR-REGRA
+               WHEN TR-DESATIVAR
+                   PERFORM 2300-DESATIVAR-REGRA
+               WHEN OTHER
+                   ADD 1 TO WS-QTD-REJEITADAS-MANUT
+                   DISPLAY "ACAO INVALIDA PARA CODIGO " TR-CODIGO
+           END-EVALUATE
+           PERFORM 1100-LER-TRANSACAO.
+
+       2100-INCLUIR-REGRA.
+           IF TR-TAMANHO < 1 OR TR-TAMANHO > 4
+               ADD 1 TO WS-QTD-REJEITADAS-MANUT
+               DISPLAY "TAMANHO INVALIDO PARA CODIGO " TR-CODIGO
+           ELSE
+               MOVE TR-CODIGO   TO RC-CODIGO
+               MOVE TR-TAMANHO  TO RC-TAMANHO
+               MOVE TR-DE       TO RC-DE
+               MOVE TR-PARA     TO RC-PARA
+               MOVE "S"         TO RC-ATIVA
+               WRITE REGRA-CONVERSAO
+                   INVALID KEY
+                       ADD 1 TO WS-QTD-REJEITADAS-MANUT
+                       DISPLAY "REGRA JA EXISTE: " TR-CODIGO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-QTD-INCLUIDAS
+               END-WRITE
+           END-IF.
+
+       2200-ALTERAR-REGRA.
+           IF TR-TAMANHO < 1 OR TR-TAMANHO > 4
+               ADD 1 TO WS-QTD-REJEITADAS-MANUT
+               DISPLAY "TAMANHO INVALIDO PARA CODIGO " TR-CODIGO
+           ELSE
+               MOVE TR-CODIGO TO RC-CODIGO
+               READ ARQ-REGRAS-MESTRE
+                   INVALID KEY
+                       ADD 1 TO WS-QTD-REJEITADAS-MANUT
+                       DISPLAY "REGRA NAO ENCONTRADA: " TR-CODIGO
+                   NOT INVALID KEY
+                       MOVE TR-TAMANHO TO RC-TAMANHO
+                       MOVE TR-DE      TO RC-DE
+                       MOVE TR-PARA    TO RC-PARA
+                       REWRITE REGRA-CONVERSAO
+                       ADD 1 TO WS-QTD-ALTERADAS
+               END-READ
+           END-IF.
+
+       2300-DESATIVAR-REGRA.
+           MOVE TR-CODIGO TO RC-CODIGO
+           READ ARQ-REGRAS-MESTRE
+               INVALID KEY
+                   ADD 1 TO WS-QTD-REJEITADAS-MANUT
+                   DISPLAY "REGRA NAO ENCONTRADA: " TR-CODIGO
+               NOT INVALID KEY
+                   MOVE "N" TO RC-ATIVA
+                   REWRITE REGRA-CONVERSAO
+                   ADD 1 TO WS-QTD-DESATIVADAS
+           END-READ.
+
+       3000-REGERAR-EXTRATO.
+           OPEN OUTPUT ARQ-REGRAS-EXTRATO
+           IF WS-STATUS-EXTRATO NOT = "00"
+               DISPLAY "ERRO AO ABRIR REGRAS - STATUS: "
+                   WS-STATUS-EXTRATO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE LOW-VALUES TO RC-CODIGO
+           MOVE "N" TO WS-FIM-MESTRE
+           START ARQ-REGRAS-MESTRE KEY IS NOT LESS THAN RC-CODIGO
+               INVALID KEY
+                   SET FIM-ARQUIVO-MESTRE TO TRUE
+           END-START
+           PERFORM UNTIL FIM-ARQUIVO-MESTRE
+               READ ARQ-REGRAS-MESTRE NEXT RECORD
+                   AT END
+                       SET FIM-ARQUIVO-MESTRE TO TRUE
+                   NOT AT END
+                       PERFORM 3100-GRAVAR-EXTRATO
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-REGRAS-EXTRATO.
+
+       3100-GRAVAR-EXTRATO.
+           MOVE RC-CODIGO  TO EXT-CODIGO
+           MOVE RC-TAMANHO TO EXT-TAMANHO
+           MOVE RC-DE      TO EXT-DE
+           MOVE RC-PARA    TO EXT-PARA
+           MOVE RC-ATIVA   TO EXT-ATIVA
+           WRITE REG-EXTRATO.
+
+       9000-FIM.
+           PERFORM 3000-REGERAR-EXTRATO
+           DISPLAY "REGRAS INCLUIDAS  : " WS-QTD-INCLUIDAS
+           DISPLAY "REGRAS ALTERADAS  : " WS-QTD-ALTERADAS
+           DISPLAY "REGRAS DESATIVADAS: " WS-QTD-DESATIVADAS
+           DISPLAY "TRANSACOES REJEITADAS: " WS-QTD-REJEITADAS-MANUT
+           CLOSE ARQ-REGRAS-MESTRE
+           CLOSE ARQ-TRANSACOES.
