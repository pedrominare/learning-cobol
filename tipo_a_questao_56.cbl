@@ -2,17 +2,535 @@
        PROGRAM-ID. InspecionarFrase.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FRASES ASSIGN TO "PHRSEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-FRASES.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+           SELECT ARQ-REGRAS ASSIGN TO "REGRAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REGRAS.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDITLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+           SELECT ARQ-REJEITOS ASSIGN TO "REJEITOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJEITOS.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+           SELECT ARQ-DICIONARIO ASSIGN TO "DICIONAR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-DICIONARIO.
+
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCECOES.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-FRASES
+           RECORDING MODE IS F.
+       COPY PHRASEIN.
+
+       FD  ARQ-RELATORIO
+           RECORDING MODE IS F.
+       01 LINHA-RELATORIO              PIC X(132).
+
+       FD  ARQ-REGRAS
+           RECORDING MODE IS F.
+       COPY CONVRULE.
+
+       FD  ARQ-AUDITORIA
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       FD  ARQ-REJEITOS
+           RECORDING MODE IS F.
+       COPY REJREC.
+
+       FD  ARQ-CHECKPOINT
+           RECORDING MODE IS F.
+       COPY CHECKPT.
+
+       FD  ARQ-DICIONARIO
+           RECORDING MODE IS F.
+       COPY DICWORD.
+
+       FD  ARQ-EXCECOES
+           RECORDING MODE IS F.
+       COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
-       01 FRASE PIC X(14) VALUE 'UMA ARARA AZUL'.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Antes: " FRASE.
-           INSPECT FRASE
-           CONVERTING "AR"
-           TO "ar"
-           AFTER INITIAL " ".
-           DISPLAY "Depois: " FRASE.
+       01 WS-STATUS-FRASES             PIC X(2).
+       01 WS-STATUS-RELATORIO          PIC X(2).
+       01 WS-STATUS-REGRAS             PIC X(2).
+       01 WS-STATUS-AUDITORIA          PIC X(2).
+       01 WS-STATUS-REJEITOS           PIC X(2).
+       01 WS-STATUS-CHECKPOINT         PIC X(2).
+       01 WS-STATUS-DICIONARIO         PIC X(2).
+       01 WS-STATUS-EXCECOES           PIC X(2).
+       01 WS-FIM-DICIONARIO            PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO-DICIONARIO   VALUE "S".
+       01 WS-FIM-CHECKPOINT            PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO-CHECKPOINT   VALUE "S".
+       01 WS-AVISO-LIMITE-REGRAS       PIC X(1) VALUE "N".
+           88 AVISO-LIMITE-REGRAS-FEITO VALUE "S".
+       01 WS-AVISO-LIMITE-DIC          PIC X(1) VALUE "N".
+           88 AVISO-LIMITE-DIC-FEITO   VALUE "S".
+
+       01 WS-TABELA-DICIONARIO.
+           05 WS-QTD-PALAVRAS-DIC      PIC 9(4) VALUE ZERO.
+           05 WS-PALAVRA-DIC OCCURS 200 TIMES
+                   INDEXED BY IDX-DIC     PIC X(14).
+
+       01 WS-PALAVRAS-FRASE.
+           05 WS-PALAVRA OCCURS 7 TIMES
+                   INDEXED BY IDX-PALAVRA PIC X(14).
+
+       01 WS-REG-REINICIO              PIC 9(8) VALUE ZERO.
+       01 WS-INTERVALO-CHECKPOINT      PIC 9(5) VALUE 100.
+       01 WS-CONTADOR-CHECKPOINT       PIC 9(5) VALUE ZERO.
+
+       01 WS-MODO-PROCESSAMENTO        PIC X(5) VALUE "FOLD".
+           88 MODO-FOLD-CASE           VALUE "FOLD".
+           88 MODO-MAIUSCULA           VALUE "UPPER".
+           88 MODO-ESPACOS             VALUE "SPACE".
+
+       01 WS-IDX-PARM                  PIC 9(1).
+       01 WS-TOKEN-PARM.
+           05 WS-TOKEN-1                PIC X(40).
+           05 WS-TOKEN-2                PIC X(40).
+
+       01 WS-CONT-DUPLO                PIC 9(3).
+       01 WS-FRASE-SEM-DUPLO           PIC X(1).
+           88 FRASE-SEM-ESPACO-DUPLO   VALUE "S".
+       01 WS-POS-ESPACO                PIC 9(2).
+       01 WS-FRASE-TEMP                PIC X(14).
+       01 WS-FIM-REGRAS                PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO-REGRAS       VALUE "S".
+
+       COPY REGRTAB
+           REPLACING TABREGRA-REC     BY WS-TABELA-REGRAS
+                     TABREGRA-QTD     BY WS-QTD-REGRAS
+                     TABREGRA-ITEM    BY WS-REGRA
+                     TABREGRA-IDX     BY IDX-REGRA
+                     TABREGRA-TAMANHO BY WS-REGRA-TAMANHO
+                     TABREGRA-DE      BY WS-REGRA-DE
+                     TABREGRA-PARA    BY WS-REGRA-PARA.
+
+       01 WS-FIM-ARQUIVO               PIC X(1) VALUE "N".
+           88 FIM-ARQUIVO-FRASES       VALUE "S".
+
+       01 FRASE                        PIC X(14).
+       01 WS-FRASE-ANTES               PIC X(14).
+
+       01 WS-TAMANHO-FRASE             PIC 9(3).
+       01 WS-FRASE-VALIDA              PIC X(1).
+           88 FRASE-E-VALIDA           VALUE "S".
+
+       01 WS-CONTADORES.
+           05 WS-QTD-LIDAS             PIC 9(7) VALUE ZERO.
+           05 WS-QTD-CONVERTIDAS       PIC 9(7) VALUE ZERO.
+           05 WS-QTD-REJEITADAS        PIC 9(7) VALUE ZERO.
+
+       01 WS-LINHAS-PAGINA             PIC 9(3) VALUE ZERO.
+       01 WS-NUMERO-PAGINA             PIC 9(3) VALUE ZERO.
+       01 WS-MAX-LINHAS-PAGINA         PIC 9(3) VALUE 55.
+
+       01 CAB-RELATORIO-1.
+           05 FILLER                   PIC X(20) VALUE
+               "INSPECIONAR FRASE - ".
+           05 CAB-TITULO-MODO          PIC X(30).
+           05 FILLER                   PIC X(10) VALUE "PAGINA: ".
+           05 CAB-PAGINA               PIC ZZ9.
+
+       01 CAB-RELATORIO-2.
+           05 FILLER                   PIC X(20) VALUE "FRASE ORIGINAL".
+           05 FILLER                   PIC X(20) VALUE
+               "FRASE CONVERTIDA".
+           05 FILLER                   PIC X(10) VALUE "CONVERTIDA".
+
+       01 DET-RELATORIO.
+           05 DET-FRASE-ANTES          PIC X(14).
+           05 FILLER                   PIC X(6)  VALUE SPACES.
+           05 DET-FRASE-DEPOIS         PIC X(14).
+           05 FILLER                   PIC X(6)  VALUE SPACES.
+           05 DET-CONVERTIDA           PIC X(3).
+
+       01 RODAPE-RELATORIO.
+           05 FILLER                   PIC X(25) VALUE
+               "TOTAL DE FRASES LIDAS: ".
+           05 RODAPE-QTD-LIDAS         PIC Z,ZZZ,ZZ9.
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 FILLER                   PIC X(25) VALUE
+               "TOTAL CONVERTIDAS: ".
+           05 RODAPE-QTD-CONVERTIDAS   PIC Z,ZZZ,ZZ9.
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 FILLER                   PIC X(25) VALUE
+               "TOTAL REJEITADAS: ".
+           05 RODAPE-QTD-REJEITADAS    PIC Z,ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+       01 LK-PARM.
+           05 LK-PARM-TAM               PIC S9(4) COMP.
+           05 LK-PARM-DADOS             PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESSAR UNTIL FIM-ARQUIVO-FRASES
+           PERFORM 9000-FIM
            STOP RUN.
 
+       1000-INICIO.
+           PERFORM 1050-TRATAR-PARM
+           OPEN INPUT ARQ-FRASES
+           IF WS-STATUS-FRASES NOT = "00"
+               DISPLAY "ERRO AO ABRIR PHRSEIN - STATUS: "
+                   WS-STATUS-FRASES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-REG-REINICIO > ZERO
+               OPEN EXTEND ARQ-RELATORIO
+               OPEN EXTEND ARQ-REJEITOS
+               OPEN EXTEND ARQ-EXCECOES
+               PERFORM 1065-RESTAURAR-CHECKPOINT
+           ELSE
+               OPEN OUTPUT ARQ-RELATORIO
+               OPEN OUTPUT ARQ-REJEITOS
+               OPEN OUTPUT ARQ-EXCECOES
+           END-IF
+           OPEN EXTEND ARQ-AUDITORIA
+           OPEN EXTEND ARQ-CHECKPOINT
+           PERFORM 1200-CARREGAR-REGRAS
+           PERFORM 1300-CARREGAR-DICIONARIO
+           PERFORM 1100-LER-FRASE
+           PERFORM 1060-AVANCAR-REINICIO.
+
+       1065-RESTAURAR-CHECKPOINT.
+           MOVE ZERO TO WS-QTD-CONVERTIDAS
+           MOVE ZERO TO WS-QTD-REJEITADAS
+           MOVE ZERO TO WS-NUMERO-PAGINA
+           MOVE "N" TO WS-FIM-CHECKPOINT
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-STATUS-CHECKPOINT = "00"
+               PERFORM UNTIL FIM-ARQUIVO-CHECKPOINT
+                   READ ARQ-CHECKPOINT
+                       AT END
+                           SET FIM-ARQUIVO-CHECKPOINT TO TRUE
+                       NOT AT END
+                           IF CKP-ULTIMO-REGISTRO <= WS-REG-REINICIO
+                               MOVE CKP-QTD-CONVERTIDAS TO
+                                   WS-QTD-CONVERTIDAS
+                               MOVE CKP-QTD-REJEITADAS TO
+                                   WS-QTD-REJEITADAS
+                               MOVE CKP-NUMERO-PAGINA TO
+                                   WS-NUMERO-PAGINA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+       1050-TRATAR-PARM.
+           MOVE ZERO TO WS-REG-REINICIO
+           MOVE "FOLD" TO WS-MODO-PROCESSAMENTO
+           MOVE SPACES TO WS-TOKEN-PARM
+           IF LK-PARM-TAM > 0
+               UNSTRING LK-PARM-DADOS (1:LK-PARM-TAM) DELIMITED BY ","
+                   INTO WS-TOKEN-1 WS-TOKEN-2
+               END-UNSTRING
+               PERFORM 1055-INTERPRETAR-TOKEN
+                   VARYING WS-IDX-PARM FROM 1 BY 1 UNTIL WS-IDX-PARM > 2
+           END-IF.
+
+       1055-INTERPRETAR-TOKEN.
+           EVALUATE WS-IDX-PARM
+               WHEN 1
+                   PERFORM 1056-TRATAR-UM-TOKEN
+               WHEN 2
+                   MOVE WS-TOKEN-2 TO WS-TOKEN-1
+                   PERFORM 1056-TRATAR-UM-TOKEN
+           END-EVALUATE.
+
+       1056-TRATAR-UM-TOKEN.
+           IF WS-TOKEN-1 (1:5) = "MODE="
+               MOVE WS-TOKEN-1 (6:5) TO WS-MODO-PROCESSAMENTO
+           ELSE
+               IF WS-TOKEN-1 (1:8) = "RESTART="
+                   AND WS-TOKEN-1 (9:8) IS NUMERIC
+                   MOVE WS-TOKEN-1 (9:8) TO WS-REG-REINICIO
+               END-IF
+           END-IF.
+
+       1060-AVANCAR-REINICIO.
+           PERFORM UNTIL FIM-ARQUIVO-FRASES
+                   OR WS-QTD-LIDAS >= WS-REG-REINICIO
+               ADD 1 TO WS-QTD-LIDAS
+               PERFORM 1100-LER-FRASE
+           END-PERFORM.
+
+       1100-LER-FRASE.
+           READ ARQ-FRASES
+               AT END
+                   SET FIM-ARQUIVO-FRASES TO TRUE
+           END-READ.
+
+       1200-CARREGAR-REGRAS.
+           MOVE ZERO TO WS-QTD-REGRAS
+           OPEN INPUT ARQ-REGRAS
+           IF WS-STATUS-REGRAS NOT = "00"
+               DISPLAY "ERRO AO ABRIR REGRAS - STATUS: "
+                   WS-STATUS-REGRAS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL FIM-ARQUIVO-REGRAS
+               READ ARQ-REGRAS
+                   AT END
+                       SET FIM-ARQUIVO-REGRAS TO TRUE
+                   NOT AT END
+                       PERFORM 1210-ADICIONAR-REGRA
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-REGRAS.
+
+       1210-ADICIONAR-REGRA.
+           IF RC-REGRA-ATIVA
+               IF WS-QTD-REGRAS >= 50
+                   IF NOT AVISO-LIMITE-REGRAS-FEITO
+                       DISPLAY "AVISO: LIMITE DE 50 REGRAS ATIVAS "
+                           "ATINGIDO - REGRAS EXCEDENTES IGNORADAS"
+                       SET AVISO-LIMITE-REGRAS-FEITO TO TRUE
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-QTD-REGRAS
+                   SET IDX-REGRA TO WS-QTD-REGRAS
+                   MOVE RC-TAMANHO TO WS-REGRA-TAMANHO (IDX-REGRA)
+                   MOVE RC-DE      TO WS-REGRA-DE      (IDX-REGRA)
+                   MOVE RC-PARA    TO WS-REGRA-PARA    (IDX-REGRA)
+               END-IF
+           END-IF.
+
+       1300-CARREGAR-DICIONARIO.
+           OPEN INPUT ARQ-DICIONARIO
+           IF WS-STATUS-DICIONARIO NOT = "00"
+               DISPLAY "ERRO AO ABRIR DICIONARIO - STATUS: "
+                   WS-STATUS-DICIONARIO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL FIM-ARQUIVO-DICIONARIO
+               READ ARQ-DICIONARIO
+                   AT END
+                       SET FIM-ARQUIVO-DICIONARIO TO TRUE
+                   NOT AT END
+                       IF WS-QTD-PALAVRAS-DIC >= 200
+                           IF NOT AVISO-LIMITE-DIC-FEITO
+                               DISPLAY "AVISO: LIMITE DE 200 PALAVRAS "
+                                   "NO DICIONARIO ATINGIDO - "
+                                   "PALAVRAS EXCEDENTES IGNORADAS"
+                               SET AVISO-LIMITE-DIC-FEITO TO TRUE
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-QTD-PALAVRAS-DIC
+                           SET IDX-DIC TO WS-QTD-PALAVRAS-DIC
+                           MOVE DIC-PALAVRA TO WS-PALAVRA-DIC (IDX-DIC)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-DICIONARIO.
+
+       2000-PROCESSAR.
+           ADD 1 TO WS-QTD-LIDAS
+           PERFORM 2050-VALIDAR-FRASE
+           IF FRASE-E-VALIDA
+               MOVE FRASE-IN TO FRASE
+               MOVE FRASE TO WS-FRASE-ANTES
+               DISPLAY "Antes: " FRASE
+               EVALUATE TRUE
+                   WHEN MODO-MAIUSCULA
+                       MOVE FUNCTION UPPER-CASE (FRASE) TO FRASE
+                   WHEN MODO-ESPACOS
+                       PERFORM 2080-COMPACTAR-ESPACOS
+                   WHEN OTHER
+                       CALL "ConverterCaso"
+                           USING FRASE, WS-TABELA-REGRAS
+               END-EVALUATE
+               DISPLAY "Depois: " FRASE
+               PERFORM 2100-ESCREVER-DETALHE
+               PERFORM 2090-VERIFICAR-DICIONARIO
+           END-IF
+           PERFORM 2160-VERIFICAR-CHECKPOINT
+           PERFORM 1100-LER-FRASE.
+
+       2160-VERIFICAR-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-CHECKPOINT
+           IF WS-CONTADOR-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+               PERFORM 2170-GRAVAR-CHECKPOINT
+               MOVE ZERO TO WS-CONTADOR-CHECKPOINT
+           END-IF.
+
+       2170-GRAVAR-CHECKPOINT.
+           MOVE SPACES TO REG-CHECKPOINT
+           MOVE WS-QTD-LIDAS TO CKP-ULTIMO-REGISTRO
+           MOVE WS-QTD-CONVERTIDAS TO CKP-QTD-CONVERTIDAS
+           MOVE WS-QTD-REJEITADAS TO CKP-QTD-REJEITADAS
+           MOVE WS-NUMERO-PAGINA TO CKP-NUMERO-PAGINA
+           MOVE FUNCTION CURRENT-DATE TO CKP-DATA-HORA
+           WRITE REG-CHECKPOINT.
+
+       2050-VALIDAR-FRASE.
+           MOVE SPACES TO REG-REJEITO
+           MOVE "S" TO WS-FRASE-VALIDA
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(FRASE-IN TRAILING))
+               TO WS-TAMANHO-FRASE
+           IF WS-TAMANHO-FRASE > 14
+               MOVE "N" TO WS-FRASE-VALIDA
+               MOVE "01" TO REJ-CODIGO-MOTIVO
+               MOVE "TAMANHO EXCEDE 14" TO REJ-DESCRICAO-MOTIVO
+               PERFORM 2070-ESCREVER-REJEITO
+           ELSE
+               IF FRASE-IN NOT ALPHABETIC
+                   MOVE "N" TO WS-FRASE-VALIDA
+                   MOVE "02" TO REJ-CODIGO-MOTIVO
+                   MOVE "CARACTERE INVALIDO" TO REJ-DESCRICAO-MOTIVO
+                   PERFORM 2070-ESCREVER-REJEITO
+               END-IF
+           END-IF.
+
+       2090-VERIFICAR-DICIONARIO.
+           MOVE SPACES TO WS-PALAVRAS-FRASE
+           UNSTRING FRASE DELIMITED BY ALL SPACE
+               INTO WS-PALAVRA (1) WS-PALAVRA (2)
+                    WS-PALAVRA (3) WS-PALAVRA (4)
+                    WS-PALAVRA (5) WS-PALAVRA (6)
+                    WS-PALAVRA (7)
+           END-UNSTRING
+           PERFORM VARYING IDX-PALAVRA FROM 1 BY 1
+                   UNTIL IDX-PALAVRA > 7
+               IF WS-PALAVRA (IDX-PALAVRA) NOT = SPACES
+                   PERFORM 2095-PROCURAR-NO-DICIONARIO
+               END-IF
+           END-PERFORM.
+
+       2095-PROCURAR-NO-DICIONARIO.
+           PERFORM VARYING IDX-DIC FROM 1 BY 1
+                   UNTIL IDX-DIC > WS-QTD-PALAVRAS-DIC
+                      OR FUNCTION UPPER-CASE
+                             (WS-PALAVRA (IDX-PALAVRA)) =
+                         FUNCTION UPPER-CASE
+                             (WS-PALAVRA-DIC (IDX-DIC))
+               CONTINUE
+           END-PERFORM
+           IF IDX-DIC > WS-QTD-PALAVRAS-DIC
+               MOVE SPACES TO REG-EXCECAO
+               MOVE FRASE TO EXC-FRASE
+               MOVE WS-PALAVRA (IDX-PALAVRA) TO EXC-PALAVRA
+               MOVE "PALAVRA NAO RECONHECIDA" TO EXC-DESCRICAO
+               WRITE REG-EXCECAO
+           END-IF.
+
+       2080-COMPACTAR-ESPACOS.
+           MOVE "N" TO WS-FRASE-SEM-DUPLO
+           PERFORM UNTIL FRASE-SEM-ESPACO-DUPLO
+               MOVE ZERO TO WS-CONT-DUPLO
+               INSPECT FRASE TALLYING WS-CONT-DUPLO FOR ALL "  "
+               IF WS-CONT-DUPLO = ZERO
+                   SET FRASE-SEM-ESPACO-DUPLO TO TRUE
+               ELSE
+                   PERFORM 2085-REMOVER-ESPACO-DUPLO
+               END-IF
+           END-PERFORM.
+
+       2085-REMOVER-ESPACO-DUPLO.
+           PERFORM VARYING WS-POS-ESPACO FROM 1 BY 1
+                   UNTIL WS-POS-ESPACO > 13
+                      OR (FRASE (WS-POS-ESPACO:1) = SPACE
+                          AND FRASE (WS-POS-ESPACO + 1:1) = SPACE)
+               CONTINUE
+           END-PERFORM
+           IF WS-POS-ESPACO <= 13
+               MOVE SPACES TO WS-FRASE-TEMP
+               MOVE FRASE (WS-POS-ESPACO + 1:14 - WS-POS-ESPACO)
+                   TO WS-FRASE-TEMP (1:14 - WS-POS-ESPACO)
+               MOVE WS-FRASE-TEMP (1:15 - WS-POS-ESPACO)
+                   TO FRASE (WS-POS-ESPACO:15 - WS-POS-ESPACO)
+           END-IF.
+
+       2070-ESCREVER-REJEITO.
+           ADD 1 TO WS-QTD-REJEITADAS
+           MOVE FRASE-IN TO REJ-FRASE
+           WRITE REG-REJEITO.
+
+       2100-ESCREVER-DETALHE.
+           IF FRASE NOT = WS-FRASE-ANTES
+               ADD 1 TO WS-QTD-CONVERTIDAS
+               MOVE "SIM" TO DET-CONVERTIDA
+           ELSE
+               MOVE "NAO" TO DET-CONVERTIDA
+           END-IF
+           IF WS-LINHAS-PAGINA = ZERO
+              OR WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM 2200-ESCREVER-CABECALHO
+           END-IF
+           MOVE WS-FRASE-ANTES TO DET-FRASE-ANTES
+           MOVE FRASE TO DET-FRASE-DEPOIS
+           MOVE DET-RELATORIO TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           ADD 1 TO WS-LINHAS-PAGINA
+           PERFORM 2150-ESCREVER-AUDITORIA.
+
+       2150-ESCREVER-AUDITORIA.
+           MOVE SPACES TO REG-AUDITORIA
+           MOVE FUNCTION CURRENT-DATE TO AUD-DATA-HORA
+           MOVE WS-FRASE-ANTES TO AUD-FRASE-ANTES
+           MOVE FRASE TO AUD-FRASE-DEPOIS
+           MOVE DET-CONVERTIDA TO AUD-CONVERTIDA
+           WRITE REG-AUDITORIA.
+
+       2200-ESCREVER-CABECALHO.
+           PERFORM 2205-DEFINIR-TITULO-RELATORIO
+           ADD 1 TO WS-NUMERO-PAGINA
+           MOVE WS-NUMERO-PAGINA TO CAB-PAGINA
+           MOVE CAB-RELATORIO-1 TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO AFTER ADVANCING PAGE
+           MOVE CAB-RELATORIO-2 TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO AFTER ADVANCING 2
+           MOVE ZERO TO WS-LINHAS-PAGINA.
+
+       2205-DEFINIR-TITULO-RELATORIO.
+           EVALUATE TRUE
+               WHEN MODO-MAIUSCULA
+                   MOVE "RELATORIO - MODO MAIUSCULA" TO CAB-TITULO-MODO
+               WHEN MODO-ESPACOS
+                   MOVE "RELATORIO - MODO ESPACOS" TO CAB-TITULO-MODO
+               WHEN OTHER
+                   MOVE "RELATORIO DE CONVERSAO AR/ar" TO
+                       CAB-TITULO-MODO
+           END-EVALUATE.
+
+       9000-FIM.
+           MOVE WS-QTD-LIDAS TO RODAPE-QTD-LIDAS
+           MOVE WS-QTD-CONVERTIDAS TO RODAPE-QTD-CONVERTIDAS
+           MOVE WS-QTD-REJEITADAS TO RODAPE-QTD-REJEITADAS
+           MOVE RODAPE-RELATORIO TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO AFTER ADVANCING 2
+           PERFORM 2170-GRAVAR-CHECKPOINT
+           CLOSE ARQ-FRASES
+           CLOSE ARQ-RELATORIO
+           CLOSE ARQ-AUDITORIA
+           CLOSE ARQ-REJEITOS
+           CLOSE ARQ-CHECKPOINT
+           CLOSE ARQ-EXCECOES.
